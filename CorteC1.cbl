@@ -13,6 +13,36 @@
            ORGANIZATION IS LINE SEQUENTIAL
            FILE STATUS IS WS-FSTATUS.
 
+           SELECT REPORTE-TALLES
+           ASSIGN TO "REPORTE_Talles.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FSTATUS-REP.
+
+           SELECT EXCEPCIONES
+           ASSIGN TO "EXCEPCIONES_Talles.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FSTATUS-EXC.
+
+           SELECT CHECKPOINT
+           ASSIGN TO "CHECKPOINT_CorteC1.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FSTATUS-CKP.
+
+           SELECT REPORTE-VALORIZADO
+           ASSIGN TO "REPORTE_Valorizado.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FSTATUS-VAL.
+
+           SELECT REPORTE-CSV
+           ASSIGN TO "REPORTE_Talles.CSV"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FSTATUS-CSV.
+
+           SELECT BITACORA
+           ASSIGN TO "BITACORA_CorteC1.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FSTATUS-BIT.
+
        DATA DIVISION.
        FILE SECTION.
 
@@ -22,6 +52,26 @@
            03 FD-MARCA       PIC X(10).
            03 FD-TALLE       PIC X(10).
            03 FD-COLOR       PIC X(10).
+           03 FD-STOCK       PIC 9(07).
+           03 FD-PRECIO      PIC 9(07)V99.
+
+       FD REPORTE-TALLES.
+       01  LINEA-REPORTE         PIC X(132).
+
+       FD EXCEPCIONES.
+       01  LINEA-EXCEPCION       PIC X(100).
+
+       FD CHECKPOINT.
+       01  LINEA-CHECKPOINT      PIC X(600).
+
+       FD REPORTE-VALORIZADO.
+       01  LINEA-VALORIZADO      PIC X(132).
+
+       FD REPORTE-CSV.
+       01  LINEA-CSV             PIC X(60).
+
+       FD BITACORA.
+       01  LINEA-BITACORA        PIC X(100).
 
       *------------------------------------------------
 
@@ -31,9 +81,230 @@
            88 NO-FIN             VALUE 'N'.
 
        77  WS-FSTATUS            PIC X(2).
+       77  WS-FSTATUS-REP        PIC X(2).
+       77  WS-FSTATUS-EXC        PIC X(2).
+       77  WS-FSTATUS-CKP        PIC X(2).
+       77  WS-FSTATUS-VAL        PIC X(2).
+       77  WS-FSTATUS-CSV        PIC X(2).
+       77  WS-FSTATUS-BIT        PIC X(2).
+       77  WS-MARCA              PIC X(10).
        77  WS-TALLE              PIC X(10).
        77  WS-CONTA-TALLES       PIC 9(05).
-       77  WS-CONTA-REG          PIC 9(05).
+       77  WS-CONTA-MARCA        PIC 9(05).
+       77  WS-CONTA-REG          PIC 9(07).
+       77  WS-CONTA-GRUPOS       PIC 9(05) VALUE 0.
+       77  WS-VALOR-TALLE        PIC 9(09)V99.
+       77  WS-VALOR-MARCA        PIC 9(09)V99.
+
+       01  WS-CAMPO-CORTE        PIC X(1) VALUE 'T'.
+           88 CORTE-POR-TALLE    VALUE 'T'.
+           88 CORTE-POR-MARCA    VALUE 'M'.
+           88 CORTE-POR-COLOR    VALUE 'C'.
+
+       77  WS-VALOR-ACTUAL       PIC X(10).
+       77  WS-VALOR-SUB          PIC X(10).
+       77  WS-ETIQUETA-CORTE     PIC X(8).
+       77  WS-ETIQUETA-SUB       PIC X(8).
+
+       01  WS-FUERA-SEC          PIC X(1) VALUE 'N'.
+           88 SI-FUERA-SEC       VALUE 'S'.
+           88 NO-FUERA-SEC       VALUE 'N'.
+
+       01  WS-TAB-TALLES-VISTOS.
+           03 WS-TALLEV-CANT     PIC 9(03) VALUE 0.
+           03 WS-TALLEV-ELEM OCCURS 1 TO 50 TIMES
+                             DEPENDING ON WS-TALLEV-CANT
+                             INDEXED BY WS-IX-TALLEV.
+              05 WS-TALLEV-NOMBRE PIC X(10).
+
+       01  WS-REINICIAR          PIC X(1) VALUE 'N'.
+           88 SI-REINICIA        VALUE 'S'.
+           88 NO-REINICIA        VALUE 'N'.
+
+       77  WS-CONTA-REG-REINICIO PIC 9(07) VALUE 0.
+       77  WS-FECHA-CKP          PIC 9(08) VALUE ZEROES.
+       77  WS-CAMPO-CORTE-REINICIO PIC X(1) VALUE SPACE.
+
+       01  WS-MARCA-RESTAURADA   PIC X(1) VALUE 'N'.
+           88 SI-MARCA-RESTAURADA VALUE 'S'.
+           88 NO-MARCA-RESTAURADA VALUE 'N'.
+
+       77  WS-MARCA-REINICIO      PIC X(10).
+       77  WS-CONTA-MARCA-REINICIO PIC 9(05) VALUE 0.
+       77  WS-VALOR-MARCA-REINICIO PIC 9(09)V99 VALUE 0.
+       77  WS-TALLEV-CANT-REINICIO PIC 9(03) VALUE 0.
+       77  WS-IX-CKP               PIC 9(03) VALUE 0.
+       77  WS-CKP-POS              PIC 9(03) VALUE 0.
+
+       01  WS-TALLEV-TAB-REINICIO  PIC X(500) VALUE SPACES.
+
+       01  LIN-CHECKPOINT.
+           03 CK-CONTA-REG        PIC 9(07).
+           03 FILLER              PIC X(1) VALUE SPACE.
+           03 CK-MARCA            PIC X(10).
+           03 FILLER              PIC X(1) VALUE SPACE.
+           03 CK-TALLE            PIC X(10).
+           03 FILLER              PIC X(1) VALUE SPACE.
+           03 CK-FECHA            PIC 9(08).
+           03 FILLER              PIC X(1) VALUE SPACE.
+           03 CK-CONTA-MARCA      PIC 9(05).
+           03 FILLER              PIC X(1) VALUE SPACE.
+           03 CK-VALOR-MARCA      PIC 9(09)V99.
+           03 FILLER              PIC X(1) VALUE SPACE.
+           03 CK-CONTA-GRUPOS     PIC 9(05).
+           03 FILLER              PIC X(1) VALUE SPACE.
+           03 CK-TALLEV-CANT      PIC 9(03).
+           03 FILLER              PIC X(1) VALUE SPACE.
+           03 CK-TALLEV-TAB       PIC X(500).
+           03 FILLER              PIC X(1) VALUE SPACE.
+           03 CK-CAMPO-CORTE      PIC X(1).
+
+       01  LIN-ENCABEZADO-VAL.
+           03 FILLER             PIC X(24) VALUE
+              'CORTE VALORIZADO'.
+           03 FILLER             PIC X(10) VALUE 'FECHA: '.
+           03 LEV-DD             PIC 99.
+           03 FILLER             PIC X(1) VALUE '/'.
+           03 LEV-MM             PIC 99.
+           03 FILLER             PIC X(1) VALUE '/'.
+           03 LEV-AAAA           PIC 9999.
+
+       01  LIN-ENCABEZADO-VAL-2.
+           03 FILLER             PIC X(12) VALUE 'MARCA'.
+           03 EHV-CAMPO-CORTE     PIC X(12).
+           03 FILLER             PIC X(16) VALUE 'VALOR INVENTARIO'.
+
+       01  LIN-TOTAL-VAL-TALLE.
+           03 FILLER              PIC X(2) VALUE SPACES.
+           03 LTV-MARCA           PIC X(10).
+           03 FILLER              PIC X(2) VALUE SPACES.
+           03 LTV-ETIQUETA        PIC X(8).
+           03 LTV-TALLE           PIC X(10).
+           03 FILLER              PIC X(10) VALUE ' VALOR: '.
+           03 LTV-VALOR           PIC Z(8)9.99.
+
+       01  LIN-TOTAL-VAL-MARCA.
+           03 FILLER              PIC X(8) VALUE 'MARCA '.
+           03 LMV-MARCA           PIC X(10).
+           03 FILLER              PIC X(10) VALUE ' VALOR: '.
+           03 LMV-VALOR           PIC Z(8)9.99.
+
+       77  WS-LINEA-SALIDA-VAL    PIC X(132).
+
+       01  WS-TAB-SUBVALORES.
+           03 WS-SUBVALOR-CANT      PIC 9(03) VALUE 0.
+           03 WS-SUBVALOR-ELEM OCCURS 1 TO 50 TIMES
+                             DEPENDING ON WS-SUBVALOR-CANT
+                             INDEXED BY WS-IX-SUBVALOR.
+              05 WS-SUBVALOR-NOMBRE PIC X(10).
+              05 WS-SUBVALOR-TOTAL  PIC 9(05).
+       77  WS-SUB                PIC 9(03).
+
+       77  WS-LINEAS-PAGINA      PIC 9(02) VALUE 50.
+       77  WS-CONTA-LINEAS       PIC 9(02) VALUE 0.
+       77  WS-CONTA-LINEAS-VAL   PIC 9(02) VALUE 0.
+       77  WS-CONTA-PAGINA       PIC 9(03) VALUE 0.
+
+       01  WS-FECHA-HOY.
+           03 WS-FECHA-AAAA      PIC 9(04).
+           03 WS-FECHA-MM        PIC 9(02).
+           03 WS-FECHA-DD        PIC 9(02).
+
+       01  WS-HORA-INICIO.
+           03 WS-HI-HH           PIC 9(02).
+           03 WS-HI-MM           PIC 9(02).
+           03 WS-HI-SS           PIC 9(02).
+           03 WS-HI-DD           PIC 9(02).
+
+       01  WS-HORA-FIN.
+           03 WS-HF-HH           PIC 9(02).
+           03 WS-HF-MM           PIC 9(02).
+           03 WS-HF-SS           PIC 9(02).
+           03 WS-HF-DD           PIC 9(02).
+
+       77  WS-SEG-INICIO         PIC 9(05).
+       77  WS-SEG-FIN            PIC 9(05).
+       77  WS-SEG-TRANSCURRIDOS  PIC 9(05).
+
+       01  LIN-BITACORA.
+           03 FILLER             PIC X(7)  VALUE 'FECHA: '.
+           03 LB-DD              PIC 99.
+           03 FILLER             PIC X(1)  VALUE '/'.
+           03 LB-MM              PIC 99.
+           03 FILLER             PIC X(1)  VALUE '/'.
+           03 LB-AAAA            PIC 9999.
+           03 FILLER             PIC X(1)  VALUE SPACE.
+           03 FILLER             PIC X(6)  VALUE 'HORA: '.
+           03 LB-HH              PIC 99.
+           03 FILLER             PIC X(1)  VALUE ':'.
+           03 LB-MI              PIC 99.
+           03 FILLER             PIC X(1)  VALUE ':'.
+           03 LB-SS              PIC 99.
+           03 FILLER             PIC X(1)  VALUE SPACE.
+           03 FILLER             PIC X(11) VALUE 'REGISTROS: '.
+           03 LB-REGISTROS       PIC Z(6)9.
+           03 FILLER             PIC X(1)  VALUE SPACE.
+           03 FILLER             PIC X(8)  VALUE 'GRUPOS: '.
+           03 LB-GRUPOS          PIC ZZZZ9.
+           03 FILLER             PIC X(1)  VALUE SPACE.
+           03 FILLER             PIC X(10) VALUE 'SEGUNDOS: '.
+           03 LB-SEGUNDOS        PIC ZZZZ9.
+
+       01  LIN-ENCABEZADO-1.
+           03 FILLER             PIC X(10) VALUE 'CORTE POR '.
+           03 LE1-CAMPO-CORTE    PIC X(10).
+           03 FILLER             PIC X(12) VALUE 'PAGINA: '.
+           03 LE1-PAGINA         PIC ZZ9.
+           03 FILLER             PIC X(10) VALUE 'FECHA: '.
+           03 LE1-DD             PIC 99.
+           03 FILLER             PIC X(1) VALUE '/'.
+           03 LE1-MM             PIC 99.
+           03 FILLER             PIC X(1) VALUE '/'.
+           03 LE1-AAAA           PIC 9999.
+
+       01  LIN-ENCABEZADO-2.
+           03 FILLER             PIC X(12) VALUE 'MARCA'.
+           03 EH-CAMPO-CORTE      PIC X(12).
+           03 EH-CAMPO-SUB        PIC X(12).
+           03 FILLER             PIC X(10) VALUE 'CANTIDAD'.
+
+       01  LIN-DETALLE.
+           03 LD-MARCA           PIC X(10).
+           03 FILLER             PIC X(2) VALUE SPACES.
+           03 LD-TALLE           PIC X(10).
+           03 FILLER             PIC X(2) VALUE SPACES.
+           03 LD-SUBVALOR           PIC X(10).
+           03 FILLER             PIC X(2) VALUE SPACES.
+           03 LD-CANTIDAD        PIC ZZZZ9.
+
+       01  LIN-TOTAL-TALLE.
+           03 FILLER             PIC X(12) VALUE SPACES.
+           03 LT-ETIQUETA        PIC X(8).
+           03 LT-TALLE           PIC X(10).
+           03 FILLER             PIC X(10) VALUE ' TOTAL: '.
+           03 LT-CANTIDAD        PIC ZZZZ9.
+
+       77  WS-CSV-CANTIDAD       PIC 9(05).
+
+       01  LIN-TOTAL-MARCA.
+           03 FILLER             PIC X(2) VALUE SPACES.
+           03 FILLER             PIC X(10) VALUE 'MARCA '.
+           03 LM-MARCA           PIC X(10).
+           03 FILLER             PIC X(10) VALUE ' TOTAL: '.
+           03 LM-CANTIDAD        PIC ZZZZ9.
+
+       77  WS-LINEA-SALIDA       PIC X(132).
+
+       01  LIN-EXCEPCION.
+           03 EX-ARTICULO         PIC X(10).
+           03 FILLER              PIC X(2) VALUE SPACES.
+           03 EX-MARCA            PIC X(10).
+           03 FILLER              PIC X(2) VALUE SPACES.
+           03 EX-TALLE            PIC X(10).
+           03 FILLER              PIC X(2) VALUE SPACES.
+           03 EX-COLOR            PIC X(10).
+           03 FILLER              PIC X(2) VALUE SPACES.
+           03 EX-MOTIVO           PIC X(30).
 
       *------------------------------------------------
 
@@ -49,11 +320,111 @@
            SET NO-FIN TO TRUE.
            MOVE 0 TO WS-CONTA-REG.
 
+           ACCEPT WS-FECHA-HOY FROM DATE YYYYMMDD.
+           ACCEPT WS-HORA-INICIO FROM TIME.
+
+           OPEN EXTEND BITACORA.
+           IF WS-FSTATUS-BIT = '35'
+              OPEN OUTPUT BITACORA
+           END-IF.
+
+           DISPLAY 'CAMPO DE CORTE (T-TALLE / M-MARCA / C-COLOR): '.
+           ACCEPT WS-CAMPO-CORTE.
+           IF NOT CORTE-POR-TALLE AND NOT CORTE-POR-MARCA
+                                   AND NOT CORTE-POR-COLOR
+              SET CORTE-POR-TALLE TO TRUE
+           END-IF.
+           IF CORTE-POR-COLOR
+              DISPLAY 'CORTE POR COLOR NO SOPORTADO: EL ARCHIVO DE '
+                      'ENTRADA SOLO GARANTIZA ORDEN POR MARCA Y '
+                      'TALLE - SE CONTINUA CON CORTE POR TALLE'
+              SET CORTE-POR-TALLE TO TRUE
+           END-IF.
+
+           EVALUATE TRUE
+              WHEN CORTE-POR-MARCA
+                 MOVE 'MARCA   ' TO WS-ETIQUETA-CORTE
+                 MOVE 'TALLE   ' TO WS-ETIQUETA-SUB
+              WHEN OTHER
+                 MOVE 'TALLE   ' TO WS-ETIQUETA-CORTE
+                 MOVE 'COLOR   ' TO WS-ETIQUETA-SUB
+           END-EVALUATE.
+
+           DISPLAY 'REINICIAR DESDE CHECKPOINT (S/N): '.
+           ACCEPT WS-REINICIAR.
+
+           IF SI-REINICIA
+              PERFORM 110-LEER-CHECKPOINT THRU F-110-LEER-CHECKPOINT
+           END-IF.
+
            OPEN INPUT ARTICULOS.
-      *    DISPLAY 'WS-FSTATUS OPEN: ' WS-FSTATUS.
+           IF WS-FSTATUS NOT = '00'
+              IF WS-FSTATUS = '35'
+                 DISPLAY 'ERROR: ARCHIVO DATOS_Articulos.TXT NO EXISTE'
+              ELSE
+                 DISPLAY 'ERROR AL ABRIR ARTICULOS - FSTATUS: '
+                         WS-FSTATUS
+              END-IF
+              PERFORM 930-ESCRIBIR-BITACORA THRU F-930-ESCRIBIR-BITACORA
+              CLOSE BITACORA
+              STOP RUN
+           END-IF.
 
-           PERFORM LEER-ARCHIVO THRU F-LEER-ARCHIVO.
-      *    DISPLAY 'WS-FSTATUS PRIMER READ: ' WS-FSTATUS.
+           IF SI-REINICIA
+              OPEN EXTEND REPORTE-TALLES
+              IF WS-FSTATUS-REP = '35'
+                 OPEN OUTPUT REPORTE-TALLES
+              END-IF
+              OPEN EXTEND EXCEPCIONES
+              IF WS-FSTATUS-EXC = '35'
+                 OPEN OUTPUT EXCEPCIONES
+              END-IF
+              OPEN EXTEND REPORTE-VALORIZADO
+              IF WS-FSTATUS-VAL = '35'
+                 OPEN OUTPUT REPORTE-VALORIZADO
+              END-IF
+              OPEN EXTEND REPORTE-CSV
+              IF WS-FSTATUS-CSV = '35'
+                 OPEN OUTPUT REPORTE-CSV
+              END-IF
+           ELSE
+              OPEN OUTPUT REPORTE-TALLES
+              OPEN OUTPUT EXCEPCIONES
+              OPEN OUTPUT REPORTE-VALORIZADO
+              OPEN OUTPUT REPORTE-CSV
+              MOVE SPACES TO LINEA-CSV
+              IF CORTE-POR-MARCA
+                 STRING 'MARCA,CANTIDAD' DELIMITED BY SIZE
+                        INTO LINEA-CSV
+              ELSE
+                 STRING 'MARCA,' DELIMITED BY SIZE
+                        WS-ETIQUETA-CORTE DELIMITED BY SPACE
+                        ',CANTIDAD' DELIMITED BY SIZE
+                        INTO LINEA-CSV
+              END-IF
+              WRITE LINEA-CSV
+           END-IF.
+
+           OPEN EXTEND CHECKPOINT.
+           IF WS-FSTATUS-CKP = '35'
+              OPEN OUTPUT CHECKPOINT
+           END-IF.
+
+           IF NOT SI-REINICIA
+              PERFORM 900-ENCABEZADO THRU F-900-ENCABEZADO
+              PERFORM 905-ENCABEZADO-VAL THRU F-905-ENCABEZADO-VAL
+           END-IF.
+
+           IF SI-REINICIA
+              DISPLAY 'REINICIANDO DESDE EL REGISTRO: '
+                      WS-CONTA-REG-REINICIO
+              PERFORM LEER-ARCHIVO THRU F-LEER-ARCHIVO
+                  UNTIL SI-FIN
+                     OR WS-CONTA-REG NOT LESS THAN
+                                      WS-CONTA-REG-REINICIO
+           ELSE
+              PERFORM LEER-ARCHIVO THRU F-LEER-ARCHIVO
+           END-IF.
            IF SI-FIN
               DISPLAY 'EL ARCHIVO ESTA VACIO'
            END-IF.
@@ -61,13 +432,91 @@
        F-100-INICIO.
            EXIT.
 
+      *------------------------------------------------
+
+       110-LEER-CHECKPOINT.
+           OPEN INPUT CHECKPOINT.
+           IF WS-FSTATUS-CKP NOT = '00'
+              DISPLAY 'NO HAY CHECKPOINT PREVIO - SE INICIA DESDE EL '
+                      'PRINCIPIO'
+              SET NO-REINICIA TO TRUE
+           ELSE
+              PERFORM 111-LEER-REGISTRO-CKP THRU F-111-LEER-REGISTRO-CKP
+                  UNTIL WS-FSTATUS-CKP NOT = '00'
+              CLOSE CHECKPOINT
+              IF WS-FECHA-CKP NOT = WS-FECHA-HOY
+                 DISPLAY 'CHECKPOINT DE OTRA FECHA (' WS-FECHA-CKP
+                         ') - SE IGNORA Y SE INICIA DESDE EL PRINCIPIO'
+                 SET NO-REINICIA TO TRUE
+                 MOVE ZEROES TO WS-CONTA-REG-REINICIO
+                 MOVE ZEROES TO WS-CONTA-GRUPOS
+              ELSE
+                 IF WS-CAMPO-CORTE-REINICIO NOT = WS-CAMPO-CORTE
+                    DISPLAY 'CHECKPOINT DE OTRO CAMPO DE CORTE ('
+                            WS-CAMPO-CORTE-REINICIO
+                            ') - SE IGNORA Y SE INICIA DESDE EL '
+                            'PRINCIPIO'
+                    SET NO-REINICIA TO TRUE
+                    MOVE ZEROES TO WS-CONTA-REG-REINICIO
+                    MOVE ZEROES TO WS-CONTA-GRUPOS
+                 ELSE
+                    SET SI-MARCA-RESTAURADA TO TRUE
+                 END-IF
+              END-IF
+           END-IF.
+       F-110-LEER-CHECKPOINT.
+           EXIT.
+
+      *------------------------------------------------
+
+       111-LEER-REGISTRO-CKP.
+           READ CHECKPOINT INTO LIN-CHECKPOINT.
+           IF WS-FSTATUS-CKP = '00'
+              MOVE CK-CONTA-REG       TO WS-CONTA-REG-REINICIO
+              MOVE CK-FECHA           TO WS-FECHA-CKP
+              MOVE CK-MARCA           TO WS-MARCA-REINICIO
+              MOVE CK-CONTA-MARCA     TO WS-CONTA-MARCA-REINICIO
+              MOVE CK-VALOR-MARCA     TO WS-VALOR-MARCA-REINICIO
+              MOVE CK-CONTA-GRUPOS    TO WS-CONTA-GRUPOS
+              MOVE CK-TALLEV-CANT     TO WS-TALLEV-CANT-REINICIO
+              MOVE CK-TALLEV-TAB      TO WS-TALLEV-TAB-REINICIO
+              MOVE CK-CAMPO-CORTE     TO WS-CAMPO-CORTE-REINICIO
+           END-IF.
+       F-111-LEER-REGISTRO-CKP.
+           EXIT.
+
        200-PROCESO.
-           MOVE FD-TALLE TO WS-TALLE.
-           MOVE ZEROES TO WS-CONTA-TALLES.
+           MOVE FD-MARCA TO WS-MARCA.
+           IF SI-MARCA-RESTAURADA AND WS-MARCA EQUAL WS-MARCA-REINICIO
+              MOVE WS-CONTA-MARCA-REINICIO TO WS-CONTA-MARCA
+              MOVE WS-VALOR-MARCA-REINICIO TO WS-VALOR-MARCA
+              MOVE WS-TALLEV-CANT-REINICIO TO WS-TALLEV-CANT
+              PERFORM 216-RESTAURAR-TALLES-VISTOS
+                  THRU F-216-RESTAURAR-TALLES-VISTOS
+                  VARYING WS-IX-CKP FROM 1 BY 1
+                  UNTIL WS-IX-CKP > WS-TALLEV-CANT
+           ELSE
+              MOVE ZEROES TO WS-CONTA-MARCA
+              MOVE ZEROES TO WS-VALOR-MARCA
+              MOVE ZEROES TO WS-TALLEV-CANT
+           END-IF.
+           SET NO-MARCA-RESTAURADA TO TRUE.
            PERFORM 210-CORTE-TALLE THRU F-210-CORTE-TALLE
-               UNTIL SI-FIN OR FD-TALLE NOT EQUAL WS-TALLE.
-           DISPLAY 'HAY ' WS-CONTA-TALLES ' DEL TALLE: '
-                   WS-TALLE.
+               UNTIL SI-FIN OR FD-MARCA NOT EQUAL WS-MARCA.
+           MOVE WS-MARCA TO LM-MARCA.
+           MOVE WS-CONTA-MARCA TO LM-CANTIDAD.
+           MOVE LIN-TOTAL-MARCA TO WS-LINEA-SALIDA.
+           PERFORM 910-ESCRIBIR-LINEA THRU F-910-ESCRIBIR-LINEA.
+
+           MOVE WS-MARCA TO LMV-MARCA.
+           MOVE WS-VALOR-MARCA TO LMV-VALOR.
+           MOVE LIN-TOTAL-VAL-MARCA TO WS-LINEA-SALIDA-VAL.
+           PERFORM 915-ESCRIBIR-LINEA-VAL THRU F-915-ESCRIBIR-LINEA-VAL.
+
+           IF CORTE-POR-MARCA
+              MOVE WS-CONTA-MARCA TO WS-CSV-CANTIDAD
+              PERFORM 917-ESCRIBIR-CSV THRU F-917-ESCRIBIR-CSV
+           END-IF.
 
        F-200-PROCESO.
            EXIT.
@@ -75,15 +524,223 @@
 
        300-FINAL.
            CLOSE ARTICULOS.
-           DISPLAY 'WS-FSTATUS CLOSE: ' WS-FSTATUS.
+           IF WS-FSTATUS NOT = '00'
+              DISPLAY 'ERROR AL CERRAR DATOS_Articulos.TXT - FSTATUS: '
+                      WS-FSTATUS
+           END-IF.
+           CLOSE REPORTE-TALLES.
+           CLOSE EXCEPCIONES.
+           CLOSE REPORTE-VALORIZADO.
+           CLOSE REPORTE-CSV.
+           CLOSE CHECKPOINT.
+
+           OPEN OUTPUT CHECKPOINT.
+           CLOSE CHECKPOINT.
+
+           PERFORM 930-ESCRIBIR-BITACORA THRU F-930-ESCRIBIR-BITACORA.
+           CLOSE BITACORA.
        F-300-FINAL.
            EXIT.
       *------------------------------------------------
 
        210-CORTE-TALLE.
+           MOVE WS-VALOR-ACTUAL TO WS-TALLE.
+           MOVE ZEROES TO WS-CONTA-TALLES.
+           MOVE ZEROES TO WS-VALOR-TALLE.
+           MOVE ZEROES TO WS-SUBVALOR-CANT.
+           PERFORM 215-VERIF-SECUENCIA THRU F-215-VERIF-SECUENCIA.
+
+           IF SI-FUERA-SEC
+              PERFORM 225-DETALLE-EXCEPCION THRU F-225-DETALLE-EXCEPCION
+                  UNTIL SI-FIN OR WS-VALOR-ACTUAL NOT EQUAL WS-TALLE
+                              OR FD-MARCA NOT EQUAL WS-MARCA
+              DISPLAY '  ** ' WS-ETIQUETA-CORTE ' ' WS-TALLE
+                      ' FUERA DE SECUENCIA EN MARCA ' WS-MARCA
+                      ' - VER EXCEPCIONES **'
+           ELSE
+              ADD 1 TO WS-CONTA-GRUPOS
+              PERFORM 220-DETALLE-TALLE THRU F-220-DETALLE-TALLE
+                  UNTIL SI-FIN OR WS-VALOR-ACTUAL NOT EQUAL WS-TALLE
+                              OR FD-MARCA NOT EQUAL WS-MARCA
+              ADD WS-CONTA-TALLES TO WS-CONTA-MARCA
+              ADD WS-VALOR-TALLE TO WS-VALOR-MARCA
+                  ON SIZE ERROR
+                     DISPLAY 'ERROR: DESBORDE DE VALOR EN MARCA '
+                             WS-MARCA ' - SE DETIENE EL PROCESO'
+                     PERFORM 930-ESCRIBIR-BITACORA
+                         THRU F-930-ESCRIBIR-BITACORA
+                     CLOSE BITACORA
+                     CLOSE ARTICULOS
+                     CLOSE REPORTE-TALLES
+                     CLOSE EXCEPCIONES
+                     CLOSE REPORTE-VALORIZADO
+                     CLOSE REPORTE-CSV
+                     CLOSE CHECKPOINT
+                     STOP RUN
+              END-ADD
+              DISPLAY '  HAY ' WS-CONTA-TALLES ' DEL '
+                      WS-ETIQUETA-CORTE ': '
+                      WS-TALLE ' (MARCA: ' WS-MARCA ')'
+
+              IF NOT CORTE-POR-MARCA
+                 PERFORM 217-ESCRIBIR-SUBVALOR
+                     THRU F-217-ESCRIBIR-SUBVALOR
+                     VARYING WS-SUB FROM 1 BY 1
+                     UNTIL WS-SUB > WS-SUBVALOR-CANT
+
+                 MOVE WS-ETIQUETA-CORTE TO LT-ETIQUETA
+                 MOVE WS-TALLE TO LT-TALLE
+                 MOVE WS-CONTA-TALLES TO LT-CANTIDAD
+                 MOVE LIN-TOTAL-TALLE TO WS-LINEA-SALIDA
+                 PERFORM 910-ESCRIBIR-LINEA THRU F-910-ESCRIBIR-LINEA
+
+                 MOVE WS-CONTA-TALLES TO WS-CSV-CANTIDAD
+                 PERFORM 917-ESCRIBIR-CSV THRU F-917-ESCRIBIR-CSV
+
+                 MOVE WS-MARCA TO LTV-MARCA
+                 MOVE WS-ETIQUETA-CORTE TO LTV-ETIQUETA
+                 MOVE WS-TALLE TO LTV-TALLE
+                 MOVE WS-VALOR-TALLE TO LTV-VALOR
+                 MOVE LIN-TOTAL-VAL-TALLE TO WS-LINEA-SALIDA-VAL
+                 PERFORM 915-ESCRIBIR-LINEA-VAL
+                     THRU F-915-ESCRIBIR-LINEA-VAL
+              END-IF
+           END-IF.
+
+           PERFORM 920-ESCRIBIR-CKP THRU F-920-ESCRIBIR-CKP.
+       F-210-CORTE-TALLE.
+           EXIT.
+
+      *------------------------------------------------
+
+       217-ESCRIBIR-SUBVALOR.
+           MOVE SPACES TO LIN-DETALLE.
+           MOVE WS-MARCA TO LD-MARCA.
+           MOVE WS-TALLE TO LD-TALLE.
+           MOVE WS-SUBVALOR-NOMBRE (WS-SUB) TO LD-SUBVALOR.
+           MOVE WS-SUBVALOR-TOTAL (WS-SUB) TO LD-CANTIDAD.
+           MOVE LIN-DETALLE TO WS-LINEA-SALIDA.
+           PERFORM 910-ESCRIBIR-LINEA THRU F-910-ESCRIBIR-LINEA.
+       F-217-ESCRIBIR-SUBVALOR.
+           EXIT.
+
+      *------------------------------------------------
+
+       215-VERIF-SECUENCIA.
+           SET NO-FUERA-SEC TO TRUE.
+           IF CORTE-POR-TALLE
+              SET WS-IX-TALLEV TO 1
+              SEARCH WS-TALLEV-ELEM
+                 AT END
+                    IF WS-TALLEV-CANT NOT LESS THAN 50
+                       DISPLAY 'ERROR: LIMITE DE 50 TALLES DISTINTOS '
+                               'EXCEDIDO EN MARCA ' WS-MARCA
+                               ' - SE DETIENE EL PROCESO'
+                       PERFORM 930-ESCRIBIR-BITACORA
+                           THRU F-930-ESCRIBIR-BITACORA
+                       CLOSE BITACORA
+                       CLOSE ARTICULOS
+                       CLOSE REPORTE-TALLES
+                       CLOSE EXCEPCIONES
+                       CLOSE REPORTE-VALORIZADO
+                       CLOSE REPORTE-CSV
+                       CLOSE CHECKPOINT
+                       STOP RUN
+                    END-IF
+                    ADD 1 TO WS-TALLEV-CANT
+                    SET WS-IX-TALLEV TO WS-TALLEV-CANT
+                    MOVE WS-TALLE TO WS-TALLEV-NOMBRE (WS-IX-TALLEV)
+                 WHEN WS-TALLEV-NOMBRE (WS-IX-TALLEV) EQUAL WS-TALLE
+                    SET SI-FUERA-SEC TO TRUE
+              END-SEARCH
+           END-IF.
+       F-215-VERIF-SECUENCIA.
+           EXIT.
+
+      *------------------------------------------------
+
+       216-RESTAURAR-TALLES-VISTOS.
+           COMPUTE WS-CKP-POS = (WS-IX-CKP - 1) * 10 + 1.
+           MOVE WS-TALLEV-TAB-REINICIO (WS-CKP-POS:10)
+                TO WS-TALLEV-NOMBRE (WS-IX-CKP).
+       F-216-RESTAURAR-TALLES-VISTOS.
+           EXIT.
+
+      *------------------------------------------------
+
+       225-DETALLE-EXCEPCION.
+           MOVE FD-ARTICULO TO EX-ARTICULO.
+           MOVE FD-MARCA    TO EX-MARCA.
+           MOVE FD-TALLE    TO EX-TALLE.
+           MOVE FD-COLOR    TO EX-COLOR.
+           MOVE SPACES      TO EX-MOTIVO.
+           STRING WS-ETIQUETA-CORTE DELIMITED BY SPACE
+                  ' FUERA DE SECUENCIA' DELIMITED BY SIZE
+                  INTO EX-MOTIVO.
+           WRITE LINEA-EXCEPCION FROM LIN-EXCEPCION.
+           PERFORM LEER-ARCHIVO THRU F-LEER-ARCHIVO.
+       F-225-DETALLE-EXCEPCION.
+           EXIT.
+
+      *------------------------------------------------
+
+       220-DETALLE-TALLE.
            ADD 1 TO WS-CONTA-TALLES.
+           COMPUTE WS-VALOR-TALLE = WS-VALOR-TALLE
+                                   + FD-STOCK * FD-PRECIO
+               ON SIZE ERROR
+                  DISPLAY 'ERROR: DESBORDE DE VALOR EN ARTICULO '
+                          FD-ARTICULO ' - SE DETIENE EL PROCESO'
+                  PERFORM 930-ESCRIBIR-BITACORA
+                      THRU F-930-ESCRIBIR-BITACORA
+                  CLOSE BITACORA
+                  CLOSE ARTICULOS
+                  CLOSE REPORTE-TALLES
+                  CLOSE EXCEPCIONES
+                  CLOSE REPORTE-VALORIZADO
+                  CLOSE REPORTE-CSV
+                  CLOSE CHECKPOINT
+                  STOP RUN
+           END-COMPUTE.
+           IF NOT CORTE-POR-MARCA
+              PERFORM 230-ACUM-SUBVALOR THRU F-230-ACUM-SUBVALOR
+           END-IF.
            PERFORM LEER-ARCHIVO THRU F-LEER-ARCHIVO.
-       F-210-CORTE-TALLE.
+       F-220-DETALLE-TALLE.
+           EXIT.
+
+      *------------------------------------------------
+
+       230-ACUM-SUBVALOR.
+           SET WS-IX-SUBVALOR TO 1.
+           SEARCH WS-SUBVALOR-ELEM
+              AT END
+                 IF WS-SUBVALOR-CANT NOT LESS THAN 50
+                    DISPLAY 'ERROR: LIMITE DE 50 VALORES DISTINTOS '
+                            'EXCEDIDO EN TALLE ' WS-TALLE
+                            ' (MARCA: ' WS-MARCA ')'
+                            ' - SE DETIENE EL PROCESO'
+                    PERFORM 930-ESCRIBIR-BITACORA
+                        THRU F-930-ESCRIBIR-BITACORA
+                    CLOSE BITACORA
+                    CLOSE ARTICULOS
+                    CLOSE REPORTE-TALLES
+                    CLOSE EXCEPCIONES
+                    CLOSE REPORTE-VALORIZADO
+                    CLOSE REPORTE-CSV
+                    CLOSE CHECKPOINT
+                    STOP RUN
+                 END-IF
+                 ADD 1 TO WS-SUBVALOR-CANT
+                 SET WS-IX-SUBVALOR TO WS-SUBVALOR-CANT
+                 MOVE WS-VALOR-SUB TO
+                      WS-SUBVALOR-NOMBRE (WS-IX-SUBVALOR)
+                 MOVE 1 TO WS-SUBVALOR-TOTAL (WS-IX-SUBVALOR)
+              WHEN WS-SUBVALOR-NOMBRE (WS-IX-SUBVALOR)
+                      EQUAL WS-VALOR-SUB
+                 ADD 1 TO WS-SUBVALOR-TOTAL (WS-IX-SUBVALOR)
+           END-SEARCH.
+       F-230-ACUM-SUBVALOR.
            EXIT.
 
       *------------------------------------------------
@@ -92,18 +749,179 @@
            READ ARTICULOS NEXT
                AT END
                    SET SI-FIN TO TRUE
-      *             DISPLAY 'FIN: ' WS-FIN
-               NOT AT END
-                   ADD 1 TO WS-CONTA-REG
-      *              DISPLAY WS-CONTA-REG ' * '
-      *                      FD-ARTICULO ' * '
-      *                      FD-MARCA    ' * '
-      *                      FD-TALLE    ' * '
-      *                      FD-COLOR    ' * '
-      *                      WS-FIN
            END-READ.
 
+           IF NOT SI-FIN
+              IF WS-FSTATUS = '00'
+                 ADD 1 TO WS-CONTA-REG
+              ELSE
+                 DISPLAY 'ERROR DE LECTURA EN ARTICULOS - FSTATUS: '
+                         WS-FSTATUS ' REGISTRO: ' WS-CONTA-REG
+                 PERFORM 930-ESCRIBIR-BITACORA
+                     THRU F-930-ESCRIBIR-BITACORA
+                 CLOSE BITACORA
+                 CLOSE ARTICULOS
+                 CLOSE REPORTE-TALLES
+                 CLOSE EXCEPCIONES
+                 CLOSE REPORTE-VALORIZADO
+                 CLOSE REPORTE-CSV
+                 CLOSE CHECKPOINT
+                 STOP RUN
+              END-IF
+           END-IF.
+
+           IF NOT SI-FIN
+              EVALUATE TRUE
+                 WHEN CORTE-POR-MARCA
+                    MOVE FD-MARCA TO WS-VALOR-ACTUAL
+                    MOVE FD-TALLE TO WS-VALOR-SUB
+                 WHEN OTHER
+                    MOVE FD-TALLE TO WS-VALOR-ACTUAL
+                    MOVE FD-COLOR TO WS-VALOR-SUB
+              END-EVALUATE
+           END-IF.
+
        F-LEER-ARCHIVO.
            EXIT.
 
       *------------------------------------------------
+
+       900-ENCABEZADO.
+           ADD 1 TO WS-CONTA-PAGINA.
+           MOVE WS-CONTA-PAGINA TO LE1-PAGINA.
+           MOVE WS-FECHA-DD     TO LE1-DD.
+           MOVE WS-FECHA-MM     TO LE1-MM.
+           MOVE WS-FECHA-AAAA   TO LE1-AAAA.
+           MOVE WS-ETIQUETA-CORTE TO LE1-CAMPO-CORTE.
+           IF CORTE-POR-MARCA
+              MOVE SPACES TO EH-CAMPO-CORTE
+              MOVE SPACES TO EH-CAMPO-SUB
+           ELSE
+              MOVE WS-ETIQUETA-CORTE TO EH-CAMPO-CORTE
+              MOVE WS-ETIQUETA-SUB   TO EH-CAMPO-SUB
+           END-IF.
+           WRITE LINEA-REPORTE FROM LIN-ENCABEZADO-1.
+           WRITE LINEA-REPORTE FROM LIN-ENCABEZADO-2.
+           MOVE 2 TO WS-CONTA-LINEAS.
+       F-900-ENCABEZADO.
+           EXIT.
+
+      *------------------------------------------------
+
+       905-ENCABEZADO-VAL.
+           MOVE WS-FECHA-DD     TO LEV-DD.
+           MOVE WS-FECHA-MM     TO LEV-MM.
+           MOVE WS-FECHA-AAAA   TO LEV-AAAA.
+           IF CORTE-POR-MARCA
+              MOVE SPACES TO EHV-CAMPO-CORTE
+           ELSE
+              MOVE WS-ETIQUETA-CORTE TO EHV-CAMPO-CORTE
+           END-IF.
+           WRITE LINEA-VALORIZADO FROM LIN-ENCABEZADO-VAL.
+           WRITE LINEA-VALORIZADO FROM LIN-ENCABEZADO-VAL-2.
+           MOVE 2 TO WS-CONTA-LINEAS-VAL.
+       F-905-ENCABEZADO-VAL.
+           EXIT.
+
+      *------------------------------------------------
+
+       910-ESCRIBIR-LINEA.
+           IF WS-CONTA-LINEAS NOT < WS-LINEAS-PAGINA
+              PERFORM 900-ENCABEZADO THRU F-900-ENCABEZADO
+           END-IF.
+           WRITE LINEA-REPORTE FROM WS-LINEA-SALIDA.
+           ADD 1 TO WS-CONTA-LINEAS.
+       F-910-ESCRIBIR-LINEA.
+           EXIT.
+
+      *------------------------------------------------
+
+       915-ESCRIBIR-LINEA-VAL.
+           IF WS-CONTA-LINEAS-VAL NOT < WS-LINEAS-PAGINA
+              PERFORM 905-ENCABEZADO-VAL THRU F-905-ENCABEZADO-VAL
+           END-IF.
+           WRITE LINEA-VALORIZADO FROM WS-LINEA-SALIDA-VAL.
+           ADD 1 TO WS-CONTA-LINEAS-VAL.
+       F-915-ESCRIBIR-LINEA-VAL.
+           EXIT.
+
+      *------------------------------------------------
+
+       917-ESCRIBIR-CSV.
+           MOVE SPACES TO LINEA-CSV.
+           IF CORTE-POR-MARCA
+              STRING WS-MARCA        DELIMITED BY SPACE
+                     ','             DELIMITED BY SIZE
+                     WS-CSV-CANTIDAD DELIMITED BY SIZE
+                     INTO LINEA-CSV
+           ELSE
+              STRING WS-MARCA        DELIMITED BY SPACE
+                     ','             DELIMITED BY SIZE
+                     WS-TALLE        DELIMITED BY SPACE
+                     ','             DELIMITED BY SIZE
+                     WS-CSV-CANTIDAD DELIMITED BY SIZE
+                     INTO LINEA-CSV
+           END-IF.
+           WRITE LINEA-CSV.
+       F-917-ESCRIBIR-CSV.
+           EXIT.
+
+      *------------------------------------------------
+
+       920-ESCRIBIR-CKP.
+           MOVE WS-CONTA-REG    TO CK-CONTA-REG.
+           MOVE WS-MARCA        TO CK-MARCA.
+           MOVE WS-TALLE        TO CK-TALLE.
+           MOVE WS-FECHA-HOY    TO CK-FECHA.
+           MOVE WS-CONTA-MARCA  TO CK-CONTA-MARCA.
+           MOVE WS-VALOR-MARCA  TO CK-VALOR-MARCA.
+           MOVE WS-CONTA-GRUPOS TO CK-CONTA-GRUPOS.
+           MOVE WS-TALLEV-CANT  TO CK-TALLEV-CANT.
+           MOVE SPACES          TO CK-TALLEV-TAB.
+           MOVE WS-CAMPO-CORTE  TO CK-CAMPO-CORTE.
+           PERFORM 921-GUARDAR-TALLES-VISTOS
+               THRU F-921-GUARDAR-TALLES-VISTOS
+               VARYING WS-IX-CKP FROM 1 BY 1
+               UNTIL WS-IX-CKP > WS-TALLEV-CANT.
+           WRITE LINEA-CHECKPOINT FROM LIN-CHECKPOINT.
+       F-920-ESCRIBIR-CKP.
+           EXIT.
+
+      *------------------------------------------------
+
+       921-GUARDAR-TALLES-VISTOS.
+           COMPUTE WS-CKP-POS = (WS-IX-CKP - 1) * 10 + 1.
+           MOVE WS-TALLEV-NOMBRE (WS-IX-CKP)
+                TO CK-TALLEV-TAB (WS-CKP-POS:10).
+       F-921-GUARDAR-TALLES-VISTOS.
+           EXIT.
+
+      *------------------------------------------------
+
+       930-ESCRIBIR-BITACORA.
+           ACCEPT WS-HORA-FIN FROM TIME.
+           COMPUTE WS-SEG-INICIO = WS-HI-HH * 3600 + WS-HI-MM * 60
+                                                    + WS-HI-SS.
+           COMPUTE WS-SEG-FIN    = WS-HF-HH * 3600 + WS-HF-MM * 60
+                                                    + WS-HF-SS.
+           IF WS-SEG-FIN NOT LESS THAN WS-SEG-INICIO
+              COMPUTE WS-SEG-TRANSCURRIDOS = WS-SEG-FIN - WS-SEG-INICIO
+           ELSE
+              COMPUTE WS-SEG-TRANSCURRIDOS = WS-SEG-FIN - WS-SEG-INICIO
+                                                         + 86400
+           END-IF.
+
+           MOVE WS-FECHA-DD      TO LB-DD.
+           MOVE WS-FECHA-MM      TO LB-MM.
+           MOVE WS-FECHA-AAAA    TO LB-AAAA.
+           MOVE WS-HI-HH         TO LB-HH.
+           MOVE WS-HI-MM         TO LB-MI.
+           MOVE WS-HI-SS         TO LB-SS.
+           MOVE WS-CONTA-REG     TO LB-REGISTROS.
+           MOVE WS-CONTA-GRUPOS  TO LB-GRUPOS.
+           MOVE WS-SEG-TRANSCURRIDOS TO LB-SEGUNDOS.
+           WRITE LINEA-BITACORA FROM LIN-BITACORA.
+       F-930-ESCRIBIR-BITACORA.
+           EXIT.
+
+      *------------------------------------------------
